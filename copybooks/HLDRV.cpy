@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000200* HLDRV.CPY                                                    *
+000300*                                                              *
+000400* DRIVER-TABLE RECORD FOR THE HELLO JOB STREAM.  ONE RECORD    *
+000500* PER DOWNSTREAM INTERPRETER STEP, READ FROM HELLODRV IN       *
+000600* ASCENDING HL-DRV-SEQ ORDER TO BUILD THE IN-MEMORY STEP       *
+000700* TABLE THAT 3000-PROCESS-STEPS WORKS FROM.                    *
+000800*--------------------------------------------------------------*
+000900* 08/09/2026 DRO  INITIAL RELEASE                              *
+001000*--------------------------------------------------------------*
+001100 01  HL-DRV-RECORD.
+001200     05  HL-DRV-SEQ                  PIC 9(04).
+001300     05  HL-DRV-INTERPRETER          PIC X(20).
+001400     05  HL-DRV-SCRIPT               PIC X(50).
+001500     05  HL-DRV-REQUIRED             PIC X(01).
