@@ -1,7 +1,652 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       PROCEDURE DIVISION.
-          DISPLAY 'Hello from Cobol!'.
-          CALL 'SYSTEM' USING 'sbcl --script lisp.lisp' END-CALL
-          DISPLAY 'Goodbye from Cobol!'.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. MIS BATCH SUPPORT.
+000500 DATE-WRITTEN. 03/14/2016.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 03/14/2016 DRO  INITIAL RELEASE - KICK OFF THE LISP SCRIPT   *
+001100* 08/08/2026 DRO  CHECK SYSTEM CALL RC, SET RETURN-CODE AND    *
+001200*                 SKIP SUCCESS MESSAGE WHEN THE LISP STEP      *
+001300*                 FAILS, SO THE SCHEDULER SEES THE FAILURE.    *
+001400* 08/08/2026 DRO  ACCEPT THE LISP COMMAND FROM THE EXEC PARM   *
+001500*                 OR FROM THE HELLOCTL CONTROL FILE INSTEAD OF *
+001600*                 HARDCODING IT, SO OPS CAN OVERRIDE IT.       *
+001650* 08/08/2026 DRO  APPEND A RUN-HISTORY RECORD TO HELLO.RUNLOG  *
+001660*                 EACH TIME THIS JOB EXECUTES.                 *
+001670* 08/09/2026 DRO  REPLACED THE SINGLE CALL 'SYSTEM' STEP WITH  *
+001680*                 A DRIVER-TABLE-DRIVEN CHAIN OF STEPS (SEE    *
+001690*                 HELLODRV/HLDRV) SO MULTIPLE DOWNSTREAM       *
+001700*                 INTERPRETERS CAN BE RUN IN ONE EXECUTION.    *
+001710*                 WHEN NO DRIVER FILE IS PRESENT THE OLD       *
+001720*                 PARM/HELLOCTL COMMAND IS RUN AS A ONE-STEP    *
+001730*                 CHAIN SO EXISTING SETUPS KEEP WORKING.        *
+001740* 08/09/2026 DRO  ADDED HELCKPT CHECKPOINT FILE.  EACH STEP    *
+001750*                 THAT COMPLETES SUCCESSFULLY IS RECORDED, AND *
+001760*                 ON STARTUP ANY STEP AT OR BEFORE THE LAST    *
+001770*                 CHECKPOINTED SEQUENCE NUMBER IS SKIPPED SO A *
+001780*                 RESTART DOES NOT REPEAT A COMPLETED STEP.    *
+001790* 08/09/2026 DRO  ADDED PRE-FLIGHT VALIDATION OF THE SCRIPT     *
+001800*                 FILE AND INTERPRETER BEFORE EACH CALL        *
+001810*                 'SYSTEM', WITH A DISTINCT RETURN-CODE AND    *
+001820*                 DIAGNOSTIC MESSAGE WHEN EITHER IS MISSING.   *
+001830* 08/09/2026 DRO  REDIRECTED EACH STEP'S STDOUT/STDERR TO      *
+001840*                 HELLOOUT AND READ IT BACK INTO WORKING-      *
+001850*                 STORAGE SO DOWNSTREAM PROCESSING CAN SEE IT. *
+001860* 08/09/2026 DRO  TIMESTAMPED EACH STEP, COMPUTED ITS ELAPSED  *
+001870*                 RUN TIME AND ADDED A CONFIGURABLE SLA        *
+001880*                 THRESHOLD (HELLOCTL SLA= LINE) THAT DISPLAYS *
+001890*                 AND LOGS A WARNING WHEN A STEP RUNS LONG.    *
+001910* 08/09/2026 DRO  ALWAYS CLOSE HELCKPT AFTER OPEN INPUT AND    *
+001920*                 CHECK FILE STATUS ON THE WRITE-BACK, SINCE   *
+001930*                 A MISSED CLOSE LEFT THE FILE "ALREADY OPEN"  *
+001940*                 FOR THE REST OF THE RUN AND THE CHECKPOINT    *
+001950*                 WAS NEVER ACTUALLY PERSISTED.  CORRECTED THE *
+001960*                 STEP RETURN CODE TO DIVIDE THE RAW SYSTEM()   *
+001970*                 WAIT STATUS BY 256 INSTEAD OF LOGGING IT AS-  *
+001980*                 IS.  ADDED OVERFLOW WARNINGS WHEN HELLODRV OR *
+001990*                 A STEP'S CAPTURED OUTPUT EXCEEDS THE 20-ROW   *
+002000*                 TABLE LIMIT.                                  *
+002005* 08/09/2026 DRO  LOGGED THE SLA-BREACH FLAG AND THRESHOLD TO   *
+002006*                 HLLOG (NOT JUST DISPLAYED) AND DROPPED THE     *
+002007*                 LEFTOVER HL-LISP-STEP-SW SWITCH, WHICH THE      *
+002008*                 MULTI-STEP CHAIN NEVER TESTED.                 *
+002010*--------------------------------------------------------------*
+002020 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. LINUX.
+002300 OBJECT-COMPUTER. LINUX.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'HELLOCTL'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS HL-CTL-FILE-STATUS.
+002900     SELECT RUNLOG-FILE ASSIGN TO 'RUNLOG'
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS HL-LOG-FILE-STATUS.
+003200     SELECT OPTIONAL DRIVER-FILE ASSIGN TO 'HELLODRV'
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS HL-DRV-FILE-STATUS.
+003500     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'HELCKPT'
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS HL-CKP-FILE-STATUS.
+003800     SELECT OPTIONAL OUTPUT-CAP-FILE ASSIGN TO 'HELLOOUT'
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS HL-OUT-FILE-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CONTROL-FILE.
+004400 01  HL-CTL-RECORD               PIC X(80).
+004500 FD  RUNLOG-FILE.
+004600 COPY HLLOG.
+004700 FD  DRIVER-FILE.
+004800 COPY HLDRV.
+004900 FD  CHECKPOINT-FILE.
+005000 01  HL-CKP-RECORD               PIC X(04).
+005100 FD  OUTPUT-CAP-FILE.
+005200 01  HL-OUT-RECORD               PIC X(132).
+005300 WORKING-STORAGE SECTION.
+005400*--------------------------------------------------------------*
+005500* SWITCHES, COUNTERS AND THE LEGACY SINGLE-COMMAND FIELDS      *
+005600*--------------------------------------------------------------*
+005700 77  HL-CTL-FILE-STATUS       PIC X(02) VALUE '00'.
+005800 77  HL-LOG-FILE-STATUS       PIC X(02) VALUE '00'.
+005900 77  HL-DRV-FILE-STATUS       PIC X(02) VALUE '00'.
+006000 77  HL-CKP-FILE-STATUS       PIC X(02) VALUE '00'.
+006100 77  HL-OUT-FILE-STATUS       PIC X(02) VALUE '00'.
+006200 77  HL-LISP-COMMAND         PIC X(80)
+006300                             VALUE 'sbcl --script lisp.lisp'.
+006400 77  HL-LISP-RC              PIC S9(09) COMP VALUE ZERO.
+006500 77  HL-LISP-RC-DISP      PIC -(9).
+006900 77  HL-SLA-THRESHOLD-SECS   PIC 9(05) VALUE 30.
+007000 77  HL-FATAL-STOP-SW        PIC X(01) VALUE 'N'.
+007100     88  HL-FATAL-STOP            VALUE 'Y'.
+007200*--------------------------------------------------------------*
+007300* WORD-PARSING WORK AREA - USED TO SPLIT A FREE-FORM COMMAND   *
+007400* STRING INTO AN INTERPRETER TOKEN AND A SCRIPT-PATH TOKEN.    *
+007500*--------------------------------------------------------------*
+007600 01  HL-PARSE-AREA.
+007700     05  HL-PARSE-REMAINDER      PIC X(80).
+007800     05  HL-PARSE-WORD-1         PIC X(30).
+007900     05  HL-PARSE-WORD-2         PIC X(30).
+008000     05  HL-PARSE-WORD-3         PIC X(30).
+008100     05  HL-PARSE-WORD-4         PIC X(30).
+008200*--------------------------------------------------------------*
+008300* STEP TABLE - ONE ENTRY PER DOWNSTREAM INTERPRETER CALL       *
+008400*--------------------------------------------------------------*
+008500 01  HL-STEP-TABLE.
+008600     05  HL-STEP-ENTRY OCCURS 20 TIMES INDEXED BY HL-STEP-IDX.
+008700         10  HL-STEP-SEQ             PIC 9(04).
+008800         10  HL-STEP-INTERP-TOKEN    PIC X(20).
+008900         10  HL-STEP-SCRIPT-PATH     PIC X(50).
+009000         10  HL-STEP-COMMAND         PIC X(80).
+009100         10  HL-STEP-REQUIRED        PIC X(01).
+009200             88  HL-STEP-IS-REQUIRED     VALUE 'Y'.
+009300         10  HL-STEP-RC              PIC S9(09) COMP.
+009400         10  HL-STEP-ELAPSED-SECS    PIC 9(05).
+009410         10  HL-STEP-SLA-BREACH-SW   PIC X(01) VALUE 'N'.
+009420             88  HL-STEP-SLA-BREACH      VALUE 'Y'.
+009500 77  HL-STEP-COUNT               PIC 9(04) COMP VALUE ZERO.
+009600 77  HL-RUN-RC                   PIC S9(09) COMP VALUE ZERO.
+009700*--------------------------------------------------------------*
+009800* CHECKPOINT / RESTART WORK AREA                                *
+009900*--------------------------------------------------------------*
+010000 77  HL-CKPT-LAST-SEQ            PIC 9(04) VALUE ZERO.
+010050 77  HL-CKPT-BLOCKED-SW          PIC X(01) VALUE 'N'.
+010060     88  HL-CKPT-BLOCKED             VALUE 'Y'.
+010100*--------------------------------------------------------------*
+010200* PRE-FLIGHT VALIDATION WORK AREA                               *
+010300*--------------------------------------------------------------*
+010400 77  HL-VALID-FILE-INFO          PIC X(34).
+010500 77  HL-VALID-FILE-RC            PIC S9(09) COMP VALUE ZERO.
+010600 77  HL-VALID-SHELL-CMD          PIC X(120).
+010700 77  HL-VALID-FAILED-SW          PIC X(01) VALUE 'N'.
+010800     88  HL-VALID-FAILED             VALUE 'Y'.
+010900*--------------------------------------------------------------*
+011000* TIMING / ELAPSED-TIME WORK AREA                               *
+011100*--------------------------------------------------------------*
+011200 77  HL-STEP-START-TIME          PIC 9(08).
+011300 77  HL-STEP-END-TIME            PIC 9(08).
+011400 01  HL-ELAPSED-AREA.
+011500     05  HL-ELAPSED-START-HS     PIC 9(09).
+011600     05  HL-ELAPSED-END-HS       PIC 9(09).
+011700     05  HL-ELAPSED-DIFF-HS      PIC S9(09).
+011800     05  HL-ELAPSED-SECS         PIC 9(05).
+011850 01  HL-TIME-PIECES.
+011860     05  HL-TP-HH                PIC 9(02).
+011870     05  HL-TP-MM                PIC 9(02).
+011880     05  HL-TP-SS                PIC 9(02).
+011890     05  HL-TP-CC                PIC 9(02).
+011900*--------------------------------------------------------------*
+012000* CAPTURED-OUTPUT WORK AREA                                     *
+012100*--------------------------------------------------------------*
+012200 77  HL-OUT-LINE-COUNT           PIC 9(03) VALUE ZERO.
+012300 77  HL-OUT-TOTAL-LINES          PIC 9(03) VALUE ZERO.
+012400 01  HL-OUT-LINES-TABLE.
+012500     05  HL-OUT-LINE OCCURS 20 TIMES PIC X(132).
+012600*--------------------------------------------------------------*
+012700 LINKAGE SECTION.
+012800 01  HL-PARM-AREA.
+012900     05  HL-PARM-LEN             PIC S9(04) COMP.
+013000     05  HL-PARM-TEXT            PIC X(80).
+013100*--------------------------------------------------------------*
+013200 PROCEDURE DIVISION USING HL-PARM-AREA.
+013300*--------------------------------------------------------------*
+013400*
+013500* 0000-MAINLINE.  RUN THE DOWNSTREAM INTERPRETER CHAIN AND
+013600*                 REPORT ITS OUTCOME.
+013700*
+013800*--------------------------------------------------------------*
+013900 0000-MAINLINE.
+013950     MOVE SPACES TO HL-LOG-RECORD.
+014000     ACCEPT HL-LOG-RUN-DATE FROM DATE YYYYMMDD.
+014100     ACCEPT HL-LOG-START-TIME FROM TIME.
+014200     DISPLAY 'Hello from Cobol!'.
+014300     PERFORM 1000-GET-LISP-COMMAND THRU 1000-EXIT.
+014400     PERFORM 1500-BUILD-STEP-TABLE THRU 1500-EXIT.
+014500     PERFORM 4000-READ-CHECKPOINT THRU 4000-EXIT.
+014600     PERFORM 3000-PROCESS-STEPS THRU 3000-EXIT.
+014700     IF HL-RUN-RC = ZERO
+014800         DISPLAY 'Goodbye from Cobol!'
+014900         MOVE ZERO TO HL-CKPT-LAST-SEQ
+015000         PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT
+015200     ELSE
+015300         MOVE HL-RUN-RC TO HL-LISP-RC
+015400         MOVE HL-LISP-RC TO HL-LISP-RC-DISP
+015500         DISPLAY 'HELLO: STEP CHAIN FAILED, RC = '
+015600                 HL-LISP-RC-DISP
+015700         MOVE HL-RUN-RC TO RETURN-CODE
+015900     END-IF.
+016000     PERFORM 8000-WRITE-RUNLOG THRU 8000-EXIT.
+016100     STOP RUN.
+016200*--------------------------------------------------------------*
+016300*
+016400* 1000-GET-LISP-COMMAND.  BUILD THE LEGACY DEFAULT COMMAND TO
+016500*                         SHELL OUT WITH, AND PICK UP THE SLA
+016600*                         OVERRIDE IF ONE IS GIVEN.  THE EXEC
+016700*                         PARM WINS IF ONE WAS PASSED, OTHERWISE
+016800*                         THE HELLOCTL CONTROL FILE IS TRIED,
+016900*                         OTHERWISE THE COMPILED-IN DEFAULT
+017000*                         COMMAND IS LEFT IN PLACE.  THIS
+017100*                         COMMAND ONLY MATTERS WHEN HELLODRV
+017200*                         CANNOT BE READ (SEE 1500-BUILD-STEP-
+017300*                         TABLE).  HELLOCTL'S SECOND LINE (THE
+017320*                         SLA= OVERRIDE) IS READ REGARDLESS OF
+017340*                         WHERE THE COMMAND ITSELF CAME FROM, SO
+017360*                         A PARM-DRIVEN RERUN STILL PICKS UP THE
+017380*                         SITE'S SLA THRESHOLD - WHEN THE PARM
+017390*                         WON, HELLOCTL'S FIRST LINE IS READ AND
+017395*                         DISCARDED JUST TO POSITION THE FILE AT
+017398*                         ITS SECOND LINE.
+017400*
+017500*--------------------------------------------------------------*
+017600 1000-GET-LISP-COMMAND.
+017700     IF HL-PARM-LEN > ZERO
+017800         MOVE SPACES TO HL-LISP-COMMAND
+017900         MOVE HL-PARM-TEXT (1 : HL-PARM-LEN) TO HL-LISP-COMMAND
+018000     END-IF.
+018200     OPEN INPUT CONTROL-FILE.
+018300     IF HL-CTL-FILE-STATUS = '00'
+018320         IF HL-PARM-LEN > ZERO
+018340             READ CONTROL-FILE INTO HL-CTL-RECORD
+018360                 AT END
+018380                     CONTINUE
+018390             END-READ
+018400         ELSE
+018410             READ CONTROL-FILE INTO HL-LISP-COMMAND
+018420                 AT END
+018430                     CONTINUE
+018440             END-READ
+018450         END-IF
+018800         PERFORM 1050-GET-SLA-OVERRIDE THRU 1050-EXIT
+018900         CLOSE CONTROL-FILE
+019000     END-IF.
+019100 1000-EXIT.
+019200     EXIT.
+019300*--------------------------------------------------------------*
+019400*
+019500* 1050-GET-SLA-OVERRIDE.  THE SECOND LINE OF HELLOCTL, WHEN
+019600*                         PRESENT, MAY CARRY 'SLA=nnnnn' TO
+019700*                         OVERRIDE THE COMPILED-IN SLA WARNING
+019800*                         THRESHOLD (IN SECONDS) FOR EACH STEP.
+019900*
+020000*--------------------------------------------------------------*
+020100 1050-GET-SLA-OVERRIDE.
+020200     READ CONTROL-FILE INTO HL-CTL-RECORD
+020300         AT END
+020400             GO TO 1050-EXIT
+020500     END-READ.
+020600     IF HL-CTL-RECORD (1 : 4) = 'SLA='
+020700         MOVE HL-CTL-RECORD (5 : 5) TO HL-SLA-THRESHOLD-SECS
+020800     END-IF.
+020900 1050-EXIT.
+021000     EXIT.
+021100*--------------------------------------------------------------*
+021200*
+021300* 1500-BUILD-STEP-TABLE.  LOAD THE IN-MEMORY STEP TABLE FROM
+021400*                         HELLODRV IF IT EXISTS AND HAS AT
+021500*                         LEAST ONE RECORD.  OTHERWISE BUILD A
+021600*                         SINGLE-STEP TABLE FROM THE LEGACY
+021700*                         COMMAND SO EXISTING SETUPS WITH NO
+021800*                         DRIVER FILE KEEP WORKING UNCHANGED.
+021900*
+022000*--------------------------------------------------------------*
+022100 1500-BUILD-STEP-TABLE.
+022150     INITIALIZE HL-STEP-TABLE.
+022200     MOVE ZERO TO HL-STEP-COUNT.
+022300     OPEN INPUT DRIVER-FILE.
+022400     IF HL-DRV-FILE-STATUS = '00'
+022500         PERFORM 1510-READ-DRIVER-RECORD THRU 1510-EXIT
+022600             UNTIL HL-DRV-FILE-STATUS NOT = '00'
+022700                 OR HL-STEP-COUNT = 20
+022750         IF HL-STEP-COUNT = 20
+022760             READ DRIVER-FILE
+022770                 AT END
+022780                     MOVE '10' TO HL-DRV-FILE-STATUS
+022790             END-READ
+022800             IF HL-DRV-FILE-STATUS = '00'
+022810                 DISPLAY 'HELLO: WARNING - HELLODRV HAS MORE '
+022820                         'THAN 20 STEPS, EXTRA STEPS WERE NOT '
+022830                         'LOADED'
+022840             END-IF
+022850         END-IF
+022900         CLOSE DRIVER-FILE
+022950     END-IF.
+023000     IF HL-STEP-COUNT = ZERO
+023100         PERFORM 1600-BUILD-LEGACY-STEP THRU 1600-EXIT
+023200     END-IF.
+023300 1500-EXIT.
+023400     EXIT.
+023500*--------------------------------------------------------------*
+023600*
+023700* 1510-READ-DRIVER-RECORD.  READ ONE HELLODRV RECORD AND ADD
+023800*                           IT TO THE STEP TABLE.
+023900*
+024000*--------------------------------------------------------------*
+024100 1510-READ-DRIVER-RECORD.
+024200     READ DRIVER-FILE
+024300         AT END
+024400             MOVE '10' TO HL-DRV-FILE-STATUS
+024500             GO TO 1510-EXIT
+024600     END-READ.
+024700     ADD 1 TO HL-STEP-COUNT.
+024800     SET HL-STEP-IDX TO HL-STEP-COUNT.
+024900     MOVE HL-DRV-SEQ TO HL-STEP-SEQ (HL-STEP-IDX).
+025000     MOVE HL-DRV-REQUIRED TO HL-STEP-REQUIRED (HL-STEP-IDX).
+025100     MOVE HL-DRV-SCRIPT TO HL-STEP-SCRIPT-PATH (HL-STEP-IDX).
+025200     UNSTRING HL-DRV-INTERPRETER DELIMITED BY SPACE
+025300         INTO HL-STEP-INTERP-TOKEN (HL-STEP-IDX)
+025400     END-UNSTRING.
+025500     MOVE SPACES TO HL-STEP-COMMAND (HL-STEP-IDX).
+025600     STRING HL-DRV-INTERPRETER DELIMITED BY SIZE
+025700             ' ' DELIMITED BY SIZE
+025800             HL-DRV-SCRIPT DELIMITED BY SIZE
+025900         INTO HL-STEP-COMMAND (HL-STEP-IDX)
+026000     END-STRING.
+026100 1510-EXIT.
+026200     EXIT.
+026300*--------------------------------------------------------------*
+026400*
+026500* 1600-BUILD-LEGACY-STEP.  BUILD A ONE-ROW STEP TABLE FROM THE
+026600*                          COMMAND RESOLVED BY 1000-GET-LISP-
+026700*                          COMMAND, SPLITTING IT INTO AN
+026800*                          INTERPRETER TOKEN AND A SCRIPT-PATH
+026900*                          TOKEN FOR PRE-FLIGHT VALIDATION.
+027000*                          THE SCRIPT PATH IS TAKEN TO BE THE
+027100*                          LAST NON-BLANK WORD ON THE LINE, SO
+027150*                          ONLY THE "INTERP [FLAG] SCRIPT" FORM
+027160*                          (AT MOST 3 SPACE-DELIMITED TOKENS,
+027170*                          WITH NOTHING AFTER THE SCRIPT PATH)
+027180*                          IS SUPPORTED HERE - A TRAILING SCRIPT
+027190*                          ARGUMENT WOULD BE MISTAKEN FOR THE
+027200*                          SCRIPT PATH AND FAIL PRE-FLIGHT
+027210*                          VALIDATION AGAINST THE REAL COMMAND.
+027220*                          A PARM/HELLOCTL COMMAND NEEDING MORE
+027230*                          TOKENS THAN THAT SHOULD BE MOVED TO
+027240*                          HELLODRV (SEE 1510-READ-DRIVER-RECORD)
+027250*                          INSTEAD, WHERE THE SCRIPT PATH IS ITS
+027260*                          OWN FIELD AND NEVER GUESSED AT.
+027300*--------------------------------------------------------------*
+027400 1600-BUILD-LEGACY-STEP.
+027500     MOVE 1 TO HL-STEP-COUNT.
+027600     SET HL-STEP-IDX TO 1.
+027700     MOVE 1 TO HL-STEP-SEQ (HL-STEP-IDX).
+027800     MOVE 'Y' TO HL-STEP-REQUIRED (HL-STEP-IDX).
+027900     MOVE HL-LISP-COMMAND TO HL-STEP-COMMAND (HL-STEP-IDX).
+028000     MOVE SPACES TO HL-PARSE-WORD-1 HL-PARSE-WORD-2
+028100                     HL-PARSE-WORD-3 HL-PARSE-WORD-4.
+028200     UNSTRING HL-LISP-COMMAND DELIMITED BY SPACE
+028300         INTO HL-PARSE-WORD-1 HL-PARSE-WORD-2
+028400              HL-PARSE-WORD-3 HL-PARSE-WORD-4
+028500     END-UNSTRING.
+028600     MOVE HL-PARSE-WORD-1 TO HL-STEP-INTERP-TOKEN (HL-STEP-IDX).
+028700     MOVE HL-PARSE-WORD-2 TO HL-STEP-SCRIPT-PATH (HL-STEP-IDX).
+028800     IF HL-PARSE-WORD-3 NOT = SPACES
+028900         MOVE HL-PARSE-WORD-3 TO
+029000             HL-STEP-SCRIPT-PATH (HL-STEP-IDX)
+029100     END-IF.
+029200     IF HL-PARSE-WORD-4 NOT = SPACES
+029300         MOVE HL-PARSE-WORD-4 TO
+029400             HL-STEP-SCRIPT-PATH (HL-STEP-IDX)
+029500     END-IF.
+029600 1600-EXIT.
+029700     EXIT.
+029800*--------------------------------------------------------------*
+029900*
+030000* 3000-PROCESS-STEPS.  WORK THROUGH THE STEP TABLE IN SEQUENCE,
+030100*                      SKIPPING ANY STEP ALREADY CHECKPOINTED AS
+030200*                      COMPLETE, VALIDATING AND RUNNING EACH
+030300*                      REMAINING STEP, AND STOPPING THE CHAIN
+030400*                      THE FIRST TIME A REQUIRED STEP FAILS.
+030500*
+030600*--------------------------------------------------------------*
+030700 3000-PROCESS-STEPS.
+030800     MOVE ZERO TO HL-RUN-RC.
+030900     MOVE 'N' TO HL-FATAL-STOP-SW.
+030950     MOVE 'N' TO HL-CKPT-BLOCKED-SW.
+031000     SET HL-STEP-IDX TO 1.
+031100     PERFORM 3100-PROCESS-ONE-STEP THRU 3100-EXIT
+031200         UNTIL HL-STEP-IDX > HL-STEP-COUNT
+031300             OR HL-FATAL-STOP.
+031400 3000-EXIT.
+031500     EXIT.
+031600*--------------------------------------------------------------*
+031700*
+031800* 3100-PROCESS-ONE-STEP.  VALIDATE, THEN RUN, ONE STEP-TABLE
+031900*                         ENTRY, UNLESS A CHECKPOINT SHOWS IT
+032000*                         ALREADY RAN SUCCESSFULLY ON A PRIOR
+032100*                         ATTEMPT.  THE CHECKPOINT IS ONLY EVER
+032150*                         ADVANCED WHILE EVERY STEP SEEN SO FAR
+032160*                         THIS RUN HAS SUCCEEDED - ONCE ANY STEP
+032170*                         FAILS, REQUIRED OR NOT, HL-CKPT-BLOCKED
+032180*                         STOPS LATER SUCCESSFUL STEPS FROM
+032190*                         ADVANCING THE WATERMARK PAST IT, SO A
+032200*                         RESTART STILL RETRIES THE FAILED STEP
+032210*                         INSTEAD OF THE RUN LOOKING CLEAN.
+032300*--------------------------------------------------------------*
+032400 3100-PROCESS-ONE-STEP.
+032500     IF HL-STEP-SEQ (HL-STEP-IDX) <= HL-CKPT-LAST-SEQ
+032600         DISPLAY 'HELLO: SKIPPING CHECKPOINTED STEP '
+032700                 HL-STEP-SEQ (HL-STEP-IDX)
+032800         SET HL-STEP-IDX UP BY 1
+032900         GO TO 3100-EXIT
+033000     END-IF.
+033100     PERFORM 2010-VALIDATE-STEP THRU 2010-EXIT.
+033200     IF HL-VALID-FAILED
+033300         MOVE 90 TO HL-STEP-RC (HL-STEP-IDX)
+033400     ELSE
+033500         PERFORM 2020-RUN-STEP THRU 2020-EXIT
+033600     END-IF.
+033700     IF HL-STEP-RC (HL-STEP-IDX) NOT = ZERO
+033800         IF HL-RUN-RC = ZERO
+033900             MOVE HL-STEP-RC (HL-STEP-IDX) TO HL-RUN-RC
+034000         END-IF
+034100         IF HL-STEP-IS-REQUIRED (HL-STEP-IDX)
+034200             SET HL-FATAL-STOP TO TRUE
+034250         END-IF
+034260         SET HL-CKPT-BLOCKED TO TRUE
+034400     ELSE
+034450         IF NOT HL-CKPT-BLOCKED
+034500             MOVE HL-STEP-SEQ (HL-STEP-IDX) TO HL-CKPT-LAST-SEQ
+034600             PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT
+034650         END-IF
+034700     END-IF.
+034800     SET HL-STEP-IDX UP BY 1.
+034900 3100-EXIT.
+035000     EXIT.
+035100*--------------------------------------------------------------*
+035200*
+035300* 2010-VALIDATE-STEP.  PRE-FLIGHT CHECK - CONFIRM THE SCRIPT
+035400*                      FILE EXISTS AND IS READABLE, AND THAT THE
+035500*                      INTERPRETER CAN BE FOUND ON THE PATH,
+035600*                      BEFORE HANDING OFF TO THE SHELL.  SETS
+035700*                      HL-VALID-FAILED-SW AND DISPLAYS A
+035800*                      DIAGNOSTIC INSTEAD OF LETTING AN OBSCURE
+035900*                      SHELL-LEVEL FAILURE SURFACE WITH NO
+036000*                      CONTEXT.
+036100*
+036200*--------------------------------------------------------------*
+036300 2010-VALIDATE-STEP.
+036400     MOVE 'N' TO HL-VALID-FAILED-SW.
+036500     CALL 'CBL_CHECK_FILE_EXIST' USING
+036600             HL-STEP-SCRIPT-PATH (HL-STEP-IDX)
+036700             HL-VALID-FILE-INFO
+036800         RETURNING HL-VALID-FILE-RC
+036900     END-CALL.
+037000     IF HL-VALID-FILE-RC NOT = ZERO
+037100         DISPLAY 'HELLO: SCRIPT NOT FOUND OR NOT READABLE - '
+037200                 HL-STEP-SCRIPT-PATH (HL-STEP-IDX)
+037300         SET HL-VALID-FAILED TO TRUE
+037400         GO TO 2010-EXIT
+037500     END-IF.
+037600     MOVE SPACES TO HL-VALID-SHELL-CMD.
+037700     STRING 'command -v ' DELIMITED BY SIZE
+037800             HL-STEP-INTERP-TOKEN (HL-STEP-IDX) DELIMITED BY SIZE
+037900             ' >/dev/null 2>&1' DELIMITED BY SIZE
+038000         INTO HL-VALID-SHELL-CMD
+038100     END-STRING.
+038200     CALL 'SYSTEM' USING HL-VALID-SHELL-CMD END-CALL.
+038300     IF RETURN-CODE NOT = ZERO
+038400         DISPLAY 'HELLO: INTERPRETER NOT FOUND ON PATH - '
+038500                 HL-STEP-INTERP-TOKEN (HL-STEP-IDX)
+038600         SET HL-VALID-FAILED TO TRUE
+038700     END-IF.
+038800 2010-EXIT.
+038900     EXIT.
+039000*--------------------------------------------------------------*
+039100*
+039200* 2020-RUN-STEP.  SHELL OUT TO THE CURRENT STEP'S INTERPRETER,
+039300*                 CAPTURE ITS EXIT STATUS AND ITS STDOUT/STDERR,
+039400*                 AND TIME HOW LONG IT TOOK AGAINST THE SLA
+039500*                 THRESHOLD.
+039600*
+039700*--------------------------------------------------------------*
+039800 2020-RUN-STEP.
+039900     ACCEPT HL-STEP-START-TIME FROM TIME.
+040000     MOVE SPACES TO HL-VALID-SHELL-CMD.
+040100     STRING HL-STEP-COMMAND (HL-STEP-IDX) DELIMITED BY SIZE
+040200             '>HELLOOUT 2>&1' DELIMITED BY SIZE
+040300         INTO HL-VALID-SHELL-CMD
+040400     END-STRING.
+040500     CALL 'SYSTEM' USING HL-VALID-SHELL-CMD END-CALL.
+040550     COMPUTE HL-STEP-RC (HL-STEP-IDX) = RETURN-CODE / 256.
+040700     ACCEPT HL-STEP-END-TIME FROM TIME.
+040800     PERFORM 2050-COMPUTE-ELAPSED THRU 2050-EXIT.
+040900     MOVE HL-ELAPSED-SECS TO HL-STEP-ELAPSED-SECS (HL-STEP-IDX).
+040950     MOVE 'N' TO HL-STEP-SLA-BREACH-SW (HL-STEP-IDX).
+041000     IF HL-ELAPSED-SECS > HL-SLA-THRESHOLD-SECS
+041050         SET HL-STEP-SLA-BREACH (HL-STEP-IDX) TO TRUE
+041100         DISPLAY 'HELLO: SLA WARNING - STEP '
+041200                 HL-STEP-SEQ (HL-STEP-IDX)
+041300                 ' TOOK ' HL-ELAPSED-SECS ' SECONDS, OVER '
+041400                 HL-SLA-THRESHOLD-SECS ' SECOND THRESHOLD'
+041500     END-IF.
+041600     PERFORM 2070-CAPTURE-OUTPUT THRU 2070-EXIT.
+041700 2020-EXIT.
+041800     EXIT.
+041900*--------------------------------------------------------------*
+042000*
+042100* 2050-COMPUTE-ELAPSED.  CONVERT THE HHMMSSCC START/END TIMES
+042200*                        TO HUNDREDTHS OF A SECOND SINCE
+042300*                        MIDNIGHT AND SUBTRACT, ALLOWING FOR A
+042400*                        RUN THAT CROSSES MIDNIGHT.
+042500*
+042600*--------------------------------------------------------------*
+042700 2050-COMPUTE-ELAPSED.
+042710     MOVE HL-STEP-START-TIME TO HL-TIME-PIECES.
+042720     COMPUTE HL-ELAPSED-START-HS =
+042730         (HL-TP-HH * 360000) + (HL-TP-MM * 6000)
+042740         + (HL-TP-SS * 100) + HL-TP-CC.
+042750     MOVE HL-STEP-END-TIME TO HL-TIME-PIECES.
+042760     COMPUTE HL-ELAPSED-END-HS =
+042770         (HL-TP-HH * 360000) + (HL-TP-MM * 6000)
+042780         + (HL-TP-SS * 100) + HL-TP-CC.
+043800     COMPUTE HL-ELAPSED-DIFF-HS =
+043900         HL-ELAPSED-END-HS - HL-ELAPSED-START-HS.
+044000     IF HL-ELAPSED-DIFF-HS < ZERO
+044100         ADD 8640000 TO HL-ELAPSED-DIFF-HS
+044200     END-IF.
+044300     COMPUTE HL-ELAPSED-SECS = HL-ELAPSED-DIFF-HS / 100.
+044400 2050-EXIT.
+044500     EXIT.
+044600*--------------------------------------------------------------*
+044700*
+044800* 2070-CAPTURE-OUTPUT.  READ HELLOOUT (THE REDIRECTED
+044900*                       STDOUT/STDERR OF THE STEP JUST RUN) BACK
+045000*                       INTO WORKING STORAGE SO DOWNSTREAM
+045100*                       PROCESSING CAN SEE WHAT THE STEP
+045200*                       PRODUCED INSTEAD OF IT BEING DISCARDED.
+045300*
+045400*--------------------------------------------------------------*
+045500 2070-CAPTURE-OUTPUT.
+045600     MOVE ZERO TO HL-OUT-LINE-COUNT.
+045700     MOVE SPACES TO HL-OUT-LINES-TABLE.
+045800     OPEN INPUT OUTPUT-CAP-FILE.
+045900     IF HL-OUT-FILE-STATUS = '00'
+046000         PERFORM 2080-READ-OUTPUT-LINE THRU 2080-EXIT
+046100             UNTIL HL-OUT-FILE-STATUS NOT = '00'
+046200                 OR HL-OUT-LINE-COUNT = 20
+046250         IF HL-OUT-LINE-COUNT = 20
+046260             READ OUTPUT-CAP-FILE
+046270                 AT END
+046280                     MOVE '10' TO HL-OUT-FILE-STATUS
+046290             END-READ
+046300             IF HL-OUT-FILE-STATUS = '00'
+046310                 DISPLAY 'HELLO: WARNING - STEP OUTPUT EXCEEDED '
+046320                         '20 LINES, EXTRA OUTPUT WAS NOT '
+046330                         'CAPTURED'
+046340             END-IF
+046350         END-IF
+046400         CLOSE OUTPUT-CAP-FILE
+046450     END-IF.
+046500     ADD HL-OUT-LINE-COUNT TO HL-OUT-TOTAL-LINES.
+046600 2070-EXIT.
+046700     EXIT.
+046800*--------------------------------------------------------------*
+046900*
+047000* 2080-READ-OUTPUT-LINE.  READ ONE LINE OF CAPTURED OUTPUT INTO
+047100*                         THE NEXT SLOT OF HL-OUT-LINES-TABLE.
+047200*
+047300*--------------------------------------------------------------*
+047400 2080-READ-OUTPUT-LINE.
+047500     READ OUTPUT-CAP-FILE
+047600         AT END
+047700             MOVE '10' TO HL-OUT-FILE-STATUS
+047800             GO TO 2080-EXIT
+047900     END-READ.
+048000     ADD 1 TO HL-OUT-LINE-COUNT.
+048100     MOVE HL-OUT-RECORD TO HL-OUT-LINE (HL-OUT-LINE-COUNT).
+048200 2080-EXIT.
+048300     EXIT.
+048400*--------------------------------------------------------------*
+048500*
+048600* 4000-READ-CHECKPOINT.  ON STARTUP, READ HELCKPT (IF IT
+048700*                        EXISTS) TO FIND THE SEQUENCE NUMBER OF
+048800*                        THE LAST STEP THAT COMPLETED
+048900*                        SUCCESSFULLY ON A PRIOR ATTEMPT, SO AN
+049000*                        OPERATOR-INITIATED RESTART SKIPS PAST
+049100*                        IT RATHER THAN RUNNING IT AGAIN.
+049200*
+049300*--------------------------------------------------------------*
+049400 4000-READ-CHECKPOINT.
+049500     MOVE ZERO TO HL-CKPT-LAST-SEQ.
+049600     OPEN INPUT CHECKPOINT-FILE.
+049700     IF HL-CKP-FILE-STATUS = '00'
+049800         READ CHECKPOINT-FILE INTO HL-CKPT-LAST-SEQ
+049900             AT END
+050000                 CONTINUE
+050100         END-READ
+050200     END-IF.
+050250     CLOSE CHECKPOINT-FILE.
+050300 4000-EXIT.
+050500     EXIT.
+050600*--------------------------------------------------------------*
+050700*
+050800* 4500-WRITE-CHECKPOINT.  REWRITE HELCKPT WITH THE CURRENT
+050900*                         HL-CKPT-LAST-SEQ VALUE, SO A LATER
+051000*                         RESTART KNOWS HOW FAR THE CHAIN GOT.
+051100*
+051200*--------------------------------------------------------------*
+051300 4500-WRITE-CHECKPOINT.
+051400     OPEN OUTPUT CHECKPOINT-FILE.
+051450     IF HL-CKP-FILE-STATUS NOT = '00' AND NOT = '05'
+051455                                       AND NOT = '35'
+051460         DISPLAY 'HELLO: UNABLE TO OPEN HELCKPT FOR WRITE, '
+051470                 'FILE STATUS = ' HL-CKP-FILE-STATUS
+051480         GO TO 4500-EXIT
+051490     END-IF.
+051500     WRITE HL-CKP-RECORD FROM HL-CKPT-LAST-SEQ.
+051550     IF HL-CKP-FILE-STATUS NOT = '00'
+051560         DISPLAY 'HELLO: UNABLE TO WRITE HELCKPT, '
+051570                 'FILE STATUS = ' HL-CKP-FILE-STATUS
+051580     END-IF.
+051600     CLOSE CHECKPOINT-FILE.
+051700 4500-EXIT.
+051800     EXIT.
+051900*--------------------------------------------------------------*
+052000*
+052100* 8000-WRITE-RUNLOG.  APPEND ONE RUN-HISTORY RECORD RECORDING
+052200*                     WHEN THIS RUN STARTED AND ENDED, THE
+052300*                     OVERALL CHAIN RC, THE FIRST STEP'S ELAPSED
+052400*                     TIME (THE ORIGINAL LISP STEP), HOW MANY
+052500*                     LINES OF OUTPUT WERE CAPTURED, AND WHETHER
+052550*                     THAT FIRST STEP BREACHED ITS SLA THRESHOLD.
+052600*
+052700*--------------------------------------------------------------*
+052800 8000-WRITE-RUNLOG.
+052900     ACCEPT HL-LOG-END-TIME FROM TIME.
+053000     MOVE HL-RUN-RC TO HL-LOG-RC.
+053100     MOVE HL-STEP-ELAPSED-SECS (1) TO HL-LOG-LISP-ELAPSED-SECS.
+053200     MOVE HL-OUT-TOTAL-LINES TO HL-LOG-OUTPUT-LINES.
+053250     MOVE HL-STEP-SLA-BREACH-SW (1) TO HL-LOG-SLA-BREACH-SW.
+053260     MOVE HL-SLA-THRESHOLD-SECS TO HL-LOG-SLA-THRESHOLD-SECS.
+053300     OPEN EXTEND RUNLOG-FILE.
+053400     IF HL-LOG-FILE-STATUS = '05' OR '35'
+053500         OPEN OUTPUT RUNLOG-FILE
+053600     END-IF.
+053700     WRITE HL-LOG-RECORD.
+053800     CLOSE RUNLOG-FILE.
+053900 8000-EXIT.
+054000     EXIT.
