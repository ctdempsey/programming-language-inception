@@ -0,0 +1,145 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELALRT.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. MIS BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 08/09/2026 DRO  INITIAL RELEASE - SEND AN OPERATIONS ALERT   *
+001100*                 WHEN THE HELLO NIGHTLY JOB STREAM FAILS.     *
+001200*                 RUN AS A CONDITIONAL STEP BEHIND HELLO IN    *
+001300*                 THE HELLOJ JCL, ONLY WHEN HELLO'S RETURN-    *
+001400*                 CODE WAS NOT ZERO.  THE FAILING RC IS TAKEN  *
+001500*                 FROM THE RUN-HISTORY RECORD HELLO JUST       *
+001600*                 APPENDED TO HELLO.RUNLOG RATHER THAN FROM A  *
+001700*                 JCL PARM, SINCE PLAIN JCL HAS NO WAY TO      *
+001800*                 SUBSTITUTE A PRIOR STEP'S DYNAMIC RETURN     *
+001900*                 CODE INTO A LITERAL PARM STRING.             *
+001950* 08/09/2026 DRO  SKIP THE ALERT WHEN THE LAST RUNLOG RC IS     *
+001960*                 ZERO, SO THIS PROGRAM DOES NOT DEPEND SOLELY  *
+001970*                 ON THE JCL'S COND TEST TO STAY QUIET ON A     *
+001980*                 SUCCESSFUL RUN.                               *
+001990* 08/09/2026 DRO  RENAMED THE PROGRAM FROM HELLOALRT TO HELALRT *
+001992*                 AND ITS CONTROL FILE FROM HELLOALRT TO        *
+001994*                 HELACTL - BOTH WERE 9 CHARACTERS, TOO LONG    *
+001996*                 FOR A PDS MEMBER NAME OR A JCL DDNAME.        *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. LINUX.
+002400 OBJECT-COMPUTER. LINUX.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT OPTIONAL ALERT-CTL-FILE ASSIGN TO 'HELACTL'
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS HA-CTL-FILE-STATUS.
+003000     SELECT RUNLOG-FILE ASSIGN TO 'RUNLOG'
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS HA-LOG-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ALERT-CTL-FILE.
+003600 01  HA-CTL-RECORD               PIC X(80).
+003700 FD  RUNLOG-FILE.
+003800 COPY HLLOG.
+003900 WORKING-STORAGE SECTION.
+004000*--------------------------------------------------------------*
+004100* SWITCHES AND THE DEFAULT ALERT COMMAND TEMPLATE              *
+004200*--------------------------------------------------------------*
+004300 77  HA-CTL-FILE-STATUS       PIC X(02) VALUE '00'.
+004400 77  HA-LOG-FILE-STATUS       PIC X(02) VALUE '00'.
+004500 77  HA-ALERT-COMMAND         PIC X(80)
+004600     VALUE 'mail -s HELLO_JOB_STREAM_FAILED opsteam@example.com'.
+004700 77  HA-ALERT-SHELL-CMD       PIC X(120).
+004800 77  HA-LAST-RC               PIC S9(05) SIGN LEADING SEPARATE
+004900                              VALUE ZERO.
+005000 77  HA-LAST-RC-DISP          PIC -(9).
+005100*--------------------------------------------------------------*
+005200 PROCEDURE DIVISION.
+005300*--------------------------------------------------------------*
+005400*
+005500* 0000-MAINLINE.  FIND THE RC FROM THE RUN HELLO JUST FINISHED
+005600*                 AND, IF IT WAS NON-ZERO, FIRE THE ALERT
+005700*                 COMMAND.  THIS STEP IS ONLY SCHEDULED (SEE
+005800*                 HELLOJ.JCL) WHEN HELLO'S OWN CONDITION CODE
+005900*                 WAS NON-ZERO, SO UNDER NORMAL JCL COND
+006000*                 PROCESSING THIS PROGRAM ONLY RUNS WHEN THERE
+006100*                 IS SOMETHING TO REPORT.
+006200*
+006300*--------------------------------------------------------------*
+006400 0000-MAINLINE.
+006450     PERFORM 1000-GET-LAST-RC THRU 1000-EXIT.
+006460     IF HA-LAST-RC = ZERO
+006470         GO TO 0000-EXIT
+006480     END-IF.
+006500     MOVE HA-LAST-RC TO HA-LAST-RC-DISP.
+006700     PERFORM 2000-GET-ALERT-COMMAND THRU 2000-EXIT.
+006800     DISPLAY 'HELALRT: HELLO JOB STREAM FAILED, RC = '
+006900             HA-LAST-RC-DISP.
+007000     MOVE SPACES TO HA-ALERT-SHELL-CMD.
+007100     STRING HA-ALERT-COMMAND DELIMITED BY SIZE
+007200             ' "HELLO JOB STREAM FAILED, RC=' DELIMITED BY SIZE
+007300             HA-LAST-RC-DISP DELIMITED BY SIZE
+007400             '"' DELIMITED BY SIZE
+007500         INTO HA-ALERT-SHELL-CMD
+007600     END-STRING.
+007700     CALL 'SYSTEM' USING HA-ALERT-SHELL-CMD END-CALL.
+007750 0000-EXIT.
+007800     STOP RUN.
+007900*--------------------------------------------------------------*
+008000*
+008100* 1000-GET-LAST-RC.  READ TO THE END OF HELLO.RUNLOG AND KEEP
+008200*                    THE RC OFF THE LAST RECORD ON THE FILE -
+008300*                    THE RECORD HELLO JUST APPENDED FOR THIS
+008400*                    RUN.
+008500*
+008600*--------------------------------------------------------------*
+008700 1000-GET-LAST-RC.
+008800     MOVE ZERO TO HA-LAST-RC.
+008900     OPEN INPUT RUNLOG-FILE.
+009000     IF HA-LOG-FILE-STATUS NOT = '00'
+009100         GO TO 1000-EXIT
+009200     END-IF.
+009300     PERFORM 1010-READ-RUNLOG-RECORD THRU 1010-EXIT
+009400         UNTIL HA-LOG-FILE-STATUS NOT = '00'.
+009500     CLOSE RUNLOG-FILE.
+009600 1000-EXIT.
+009700     EXIT.
+009800*--------------------------------------------------------------*
+009900*
+010000* 1010-READ-RUNLOG-RECORD.  READ ONE RECORD, REMEMBERING ITS
+010100*                           RC AS THE CANDIDATE "LAST" RC.
+010200*
+010300*--------------------------------------------------------------*
+010400 1010-READ-RUNLOG-RECORD.
+010500     READ RUNLOG-FILE
+010600         AT END
+010700             MOVE '10' TO HA-LOG-FILE-STATUS
+010800             GO TO 1010-EXIT
+010900     END-READ.
+011000     MOVE HL-LOG-RC TO HA-LAST-RC.
+011100 1010-EXIT.
+011200     EXIT.
+011300*--------------------------------------------------------------*
+011400*
+011500* 2000-GET-ALERT-COMMAND.  THE HELACTL CONTROL FILE, WHEN
+011600*                          PRESENT, CARRIES A ONE-LINE OVERRIDE
+011700*                          OF THE MAIL/PAGE COMMAND TO RUN, SO
+011800*                          OPS CAN POINT THIS AT A DIFFERENT
+011900*                          DISTRIBUTION LIST OR PAGING TOOL
+012000*                          WITHOUT A RECOMPILE.
+012100*
+012200*--------------------------------------------------------------*
+012300 2000-GET-ALERT-COMMAND.
+012400     OPEN INPUT ALERT-CTL-FILE.
+012500     IF HA-CTL-FILE-STATUS = '00'
+012600         READ ALERT-CTL-FILE INTO HA-ALERT-COMMAND
+012700             AT END
+012800                 CONTINUE
+012900         END-READ
+013000         CLOSE ALERT-CTL-FILE
+013100     END-IF.
+013200 2000-EXIT.
+013300     EXIT.
