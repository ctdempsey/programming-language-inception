@@ -0,0 +1,67 @@
+//HELLOJ   JOB (ACCTNO),'HELLO NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* HELLOJ - NIGHTLY BATCH STREAM FOR THE HELLO JOB.              *
+//*                                                                *
+//* SCHEDULED TO RUN EVERY NIGHT IN THE 2300 BATCH WINDOW BY THE   *
+//* PRODUCTION SCHEDULER (SEE THE SCHEDULER CALENDAR ENTRY FOR     *
+//* HELLOJ - DAILY, 23:00, CLASS A).  STEP010 RUNS THE HELLO       *
+//* DOWNSTREAM-INTERPRETER CHAIN; STEP020 SUMMARIZES THE RUN-      *
+//* HISTORY LOG; THE ALERT STEP ONLY FIRES WHEN STEP010 CAME BACK  *
+//* WITH A NON-ZERO RETURN CODE (A FAILED OR PARTIALLY-FAILED      *
+//* CHAIN), SO OPERATIONS DOES NOT HAVE TO WATCH THE JOB MANUALLY. *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*   08/09/2026 DRO  INITIAL RELEASE                              *
+//*   08/09/2026 DRO  HELLOCKPT IS REWRITTEN BY STEP010, NOT JUST  *
+//*                   READ - CHANGED ITS DISP FROM SHR TO OLD.     *
+//*   08/09/2026 DRO  SHORTENED HELLOCKPT/HELLOALRT DDNAMES TO     *
+//*                   HELCKPT/HELACTL (8-CHARACTER DDNAME LIMIT),  *
+//*                   RENAMED THE ALERT PROGRAM HELLOALRT TO       *
+//*                   HELALRT (8-CHARACTER PDS MEMBER LIMIT),      *
+//*                   ADDED THE MISSING HELLOOUT DD TO STEP010 FOR *
+//*                   THE STEP OUTPUT-CAPTURE FEATURE, AND CHANGED *
+//*                   ALERT'S COND TO COND=((0,EQ,STEP010),EVEN)   *
+//*                   SO THE ALERT STILL FIRES WHEN STEP010 ABENDS *
+//*                   INSTEAD OF BEING FLUSHED ALONG WITH IT.      *
+//*   08/09/2026 DRO  HELCKPT NEEDED THE PDS MEMBER TO ALREADY      *
+//*                   EXIST (DISP=OLD), SO THE FIRST EVER RUN OR A  *
+//*                   RESET BY OPS ABENDED STEP010 BEFORE HELLO GOT *
+//*                   CONTROL.  CHANGED HELCKPT TO A PLAIN          *
+//*                   SEQUENTIAL DATASET WITH DISP=(MOD,CATLG), THE *
+//*                   SAME NEW-OR-EXISTING TRICK RUNLOG ALREADY     *
+//*                   USED, AND GAVE RUNLOG ITS OWN UNIT/SPACE/DCB  *
+//*                   SO BOTH BRAND-NEW OUTPUT DATASETS IN STEP010  *
+//*                   ARE FULLY ALLOCATED INSTEAD OF RELYING ON AN  *
+//*                   OUT-OF-BAND PRE-ALLOCATION.                   *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DISP=SHR,DSN=PROD.HELLO.LOADLIB
+//HELLOCTL DD DISP=SHR,DSN=PROD.HELLO.PARM(HELLOCTL)
+//HELLODRV DD DISP=SHR,DSN=PROD.HELLO.PARM(HELLODRV)
+//HELCKPT  DD DISP=(MOD,CATLG),DSN=PROD.HELLO.CKPT,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=4,BLKSIZE=400)
+//HELLOOUT DD DISP=(,PASS),DSN=&&HELLOOUT,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//RUNLOG   DD DISP=(MOD,CATLG),DSN=PROD.HELLO.RUNLOG,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=5000)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLORPT
+//RUNLOG   DD DISP=SHR,DSN=PROD.HELLO.RUNLOG
+//HELLORPT DD DISP=(,CATLG),DSN=PROD.HELLO.RPT(+1),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//ALERT    EXEC PGM=HELALRT,COND=((0,EQ,STEP010),EVEN)
+//RUNLOG   DD DISP=SHR,DSN=PROD.HELLO.RUNLOG
+//HELACTL  DD DISP=SHR,DSN=PROD.HELLO.PARM(HELACTL)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
