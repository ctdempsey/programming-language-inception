@@ -0,0 +1,27 @@
+000100*--------------------------------------------------------------*
+000200* HLLOG.CPY                                                    *
+000300*                                                              *
+000400* RUN-HISTORY LOG RECORD FOR THE HELLO JOB STREAM.  ONE RECORD *
+000500* IS APPENDED TO HELLO.RUNLOG EACH TIME HELLO RUNS.            *
+000600*--------------------------------------------------------------*
+000700* 08/08/2026 DRO  INITIAL RELEASE                              *
+000750* 08/09/2026 DRO  ADDED LISP-STEP ELAPSED SECONDS AND CAPTURED  *
+000760*                 OUTPUT LINE COUNT FOR THE HELLORPT SUMMARY    *
+000770*                 REPORT AND THE OUTPUT-CAPTURE FEATURE.        *
+000780* 08/09/2026 DRO  ADDED THE SLA-BREACH SWITCH AND THE THRESHOLD *
+000790*                 IT WAS CHECKED AGAINST, SO A BREACH IS LOGGED *
+000795*                 AS WELL AS DISPLAYED, AND HELLORPT CAN REPORT *
+000797*                 HOW MANY RUNS WENT OVER SLA.                  *
+000800*--------------------------------------------------------------*
+000900 01  HL-LOG-RECORD.
+001000     05  HL-LOG-RUN-DATE             PIC 9(08).
+001100     05  HL-LOG-START-TIME           PIC 9(08).
+001200     05  HL-LOG-END-TIME             PIC 9(08).
+001300     05  HL-LOG-RC                   PIC S9(05) SIGN LEADING
+001400                                     SEPARATE.
+001450     05  HL-LOG-LISP-ELAPSED-SECS    PIC 9(05).
+001470     05  HL-LOG-OUTPUT-LINES         PIC 9(03).
+001480     05  HL-LOG-SLA-BREACH-SW        PIC X(01) VALUE 'N'.
+001490         88  HL-LOG-SLA-BREACH           VALUE 'Y'.
+001495     05  HL-LOG-SLA-THRESHOLD-SECS   PIC 9(05).
+001500     05  FILLER                      PIC X(06) VALUE SPACES.
