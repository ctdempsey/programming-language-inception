@@ -0,0 +1,390 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLORPT.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. MIS BATCH SUPPORT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 08/09/2026 DRO  INITIAL RELEASE - CONTROL-BREAK SUMMARY OF   *
+001100*                 HELLO.RUNLOG BY RUN DATE, PLUS A GRAND-TOTAL *
+001200*                 LINE COVERING THE WHOLE FILE, SO OPERATIONS  *
+001300*                 CAN SEE HOW THE HELLO JOB HAS BEEN BEHAVING  *
+001400*                 WITHOUT DIGGING THROUGH ARCHIVED JOB LOGS.   *
+001450* 08/09/2026 DRO  ADDED A REAL WEEK-LEVEL CONTROL BREAK (A      *
+001460*                 MONDAY-THROUGH-SUNDAY "WK nnnnnnnn" LINE)     *
+001470*                 BETWEEN THE DAILY LINES AND THE ALL-DATES     *
+001480*                 GRAND TOTAL.  THE GRAND TOTAL ALONE WAS NOT A *
+001490*                 WEEKLY/MONTHLY ROLL-UP - IT MIXED IN EVERY    *
+001500*                 RUN SINCE THE LOG WAS FIRST CREATED.  THE     *
+001510*                 WEEK BOUNDARY IS FOUND BY CONVERTING THE RUN  *
+001520*                 DATE TO A JULIAN DAY NUMBER (THE STANDARD     *
+001530*                 FLIEGEL/VAN FLANDERN INTEGER FORMULA) AND     *
+001540*                 BACK, SINCE THIS RUNTIME HAS NO INTRINSIC     *
+001550*                 DATE ARITHMETIC FUNCTION TO LEAN ON.          *
+001560*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. LINUX.
+001900 OBJECT-COMPUTER. LINUX.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT RUNLOG-FILE ASSIGN TO 'RUNLOG'
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS HR-LOG-FILE-STATUS.
+002500     SELECT REPORT-FILE ASSIGN TO 'HELLORPT'
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS HR-RPT-FILE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  RUNLOG-FILE.
+003100 COPY HLLOG.
+003200 FD  REPORT-FILE.
+003300 01  HR-REPORT-LINE              PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500*--------------------------------------------------------------*
+003600* SWITCHES AND CONTROL-BREAK FIELDS                             *
+003700*--------------------------------------------------------------*
+003800 77  HR-LOG-FILE-STATUS       PIC X(02) VALUE '00'.
+003900 77  HR-RPT-FILE-STATUS       PIC X(02) VALUE '00'.
+004000 77  HR-EOF-SW                PIC X(01) VALUE 'N'.
+004100     88  HR-EOF                   VALUE 'Y'.
+004200 77  HR-FIRST-RECORD-SW       PIC X(01) VALUE 'Y'.
+004300     88  HR-FIRST-RECORD          VALUE 'Y'.
+004400 77  HR-PREV-RUN-DATE         PIC 9(08) VALUE ZERO.
+004500*--------------------------------------------------------------*
+004600* PER-DAY ACCUMULATORS                                          *
+004700*--------------------------------------------------------------*
+004800 77  HR-DAY-RUNS              PIC 9(05) VALUE ZERO.
+004900 77  HR-DAY-SUCCESS           PIC 9(05) VALUE ZERO.
+005000 77  HR-DAY-FAILURE           PIC 9(05) VALUE ZERO.
+005100 77  HR-DAY-ELAPSED-SUM       PIC 9(09) VALUE ZERO.
+005200 77  HR-DAY-AVG-ELAPSED       PIC 9(05) VALUE ZERO.
+005210*--------------------------------------------------------------*
+005220* PER-WEEK ACCUMULATORS (WEEK = MONDAY THROUGH SUNDAY)          *
+005230*--------------------------------------------------------------*
+005240 77  HR-WEEK-RUNS             PIC 9(05) VALUE ZERO.
+005250 77  HR-WEEK-SUCCESS          PIC 9(05) VALUE ZERO.
+005260 77  HR-WEEK-FAILURE          PIC 9(05) VALUE ZERO.
+005270 77  HR-WEEK-ELAPSED-SUM      PIC 9(09) VALUE ZERO.
+005280 77  HR-WEEK-AVG-ELAPSED      PIC 9(05) VALUE ZERO.
+005290 77  HR-WK-BUCKET             PIC 9(08) COMP VALUE ZERO.
+005300 77  HR-PREV-WK-BUCKET        PIC 9(08) COMP VALUE ZERO.
+005310 77  HR-WK-START-JDN          PIC 9(08) COMP VALUE ZERO.
+005320 77  HR-PREV-WK-START-JDN     PIC 9(08) COMP VALUE ZERO.
+005330*--------------------------------------------------------------*
+005340* JULIAN-DAY-NUMBER CONVERSION WORK AREA.  THE FORWARD (DATE TO *
+005350* JDN) AND INVERSE (JDN TO DATE) FORMULAS ARE THE STANDARD      *
+005360* FLIEGEL/VAN FLANDERN INTEGER ALGORITHMS FOR THE PROLEPTIC     *
+005370* GREGORIAN CALENDAR.  JDN MOD 7 HAPPENS TO LAND ON 0 FOR A     *
+005380* MONDAY, WHICH IS WHAT LETS 4050-COMPUTE-WEEK-BUCKET FIND THE  *
+005390* MONDAY OF A GIVEN DATE'S WEEK WITHOUT A SEPARATE DAY-OF-WEEK  *
+005400* TABLE.                                                       *
+005410*--------------------------------------------------------------*
+005420 01  HR-CUR-RUN-DATE          PIC 9(08) VALUE ZERO.
+005430 01  HR-CUR-RUN-DATE-R REDEFINES HR-CUR-RUN-DATE.
+005440     05  HR-CRD-YEAR          PIC 9(04).
+005450     05  HR-CRD-MONTH         PIC 9(02).
+005460     05  HR-CRD-DAY           PIC 9(02).
+005470 01  HR-WK-START-DATE         PIC 9(08) VALUE ZERO.
+005480 01  HR-WK-START-DATE-R REDEFINES HR-WK-START-DATE.
+005490     05  HR-WKS-YEAR          PIC 9(04).
+005500     05  HR-WKS-MONTH         PIC 9(02).
+005510     05  HR-WKS-DAY           PIC 9(02).
+005520 77  HR-JDN-A                 PIC 9(01) COMP VALUE ZERO.
+005530 77  HR-JDN-Y                 PIC 9(05) COMP VALUE ZERO.
+005540 77  HR-JDN-M                 PIC 9(02) COMP VALUE ZERO.
+005550 77  HR-JDN-NUM               PIC 9(08) COMP VALUE ZERO.
+005560 77  HR-JDN-DOW               PIC 9(01) COMP VALUE ZERO.
+005570 77  HR-INV-A                 PIC 9(08) COMP VALUE ZERO.
+005580 77  HR-INV-B                 PIC 9(03) COMP VALUE ZERO.
+005590 77  HR-INV-C                 PIC 9(06) COMP VALUE ZERO.
+005600 77  HR-INV-D                 PIC 9(02) COMP VALUE ZERO.
+005610 77  HR-INV-E                 PIC 9(04) COMP VALUE ZERO.
+005620 77  HR-INV-M                 PIC 9(02) COMP VALUE ZERO.
+005630 01  HR-WK-HEADING-LINE       PIC X(80).
+005640*--------------------------------------------------------------*
+005650* GRAND-TOTAL ACCUMULATORS (ALL DATES ON THE FILE)              *
+005660*--------------------------------------------------------------*
+005670 77  HR-TOT-RUNS              PIC 9(07) VALUE ZERO.
+005680 77  HR-TOT-SUCCESS           PIC 9(07) VALUE ZERO.
+005690 77  HR-TOT-FAILURE           PIC 9(07) VALUE ZERO.
+005700 77  HR-TOT-ELAPSED-SUM       PIC 9(09) VALUE ZERO.
+005710 77  HR-TOT-AVG-ELAPSED       PIC 9(05) VALUE ZERO.
+006100*--------------------------------------------------------------*
+006200* REPORT LINE-BUILDING WORK AREA                                *
+006300*--------------------------------------------------------------*
+006400 01  HR-DETAIL-LINE.
+006500     05  HR-DL-LABEL          PIC X(12).
+006600     05  FILLER               PIC X(02).
+006700     05  HR-DL-RUNS           PIC Z(06)9.
+006800     05  FILLER               PIC X(02).
+006900     05  HR-DL-SUCCESS        PIC Z(06)9.
+007000     05  FILLER               PIC X(02).
+007100     05  HR-DL-FAILURE        PIC Z(06)9.
+007200     05  FILLER               PIC X(02).
+007300     05  HR-DL-AVG-ELAPSED    PIC ZZZZ9.
+007400     05  FILLER               PIC X(23).
+007500*--------------------------------------------------------------*
+007600 PROCEDURE DIVISION.
+007700*--------------------------------------------------------------*
+007800*
+007900* 0000-MAINLINE.  DRIVE THE CONTROL-BREAK REPORT FROM START TO
+008000*                 FINISH.
+008100*
+008200*--------------------------------------------------------------*
+008300 0000-MAINLINE.
+008400     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+008500     PERFORM 2000-WRITE-HEADINGS THRU 2000-EXIT.
+008600     PERFORM 3000-READ-RUNLOG THRU 3000-EXIT.
+008700     PERFORM 4000-PROCESS-RUNLOG THRU 4000-EXIT
+008800         UNTIL HR-EOF.
+008900     IF NOT HR-FIRST-RECORD
+009000         PERFORM 5000-WRITE-DAY-LINE THRU 5000-EXIT
+009010         PERFORM 5500-WRITE-WEEK-LINE THRU 5500-EXIT
+009100     END-IF.
+009200     PERFORM 6000-WRITE-GRAND-TOTAL THRU 6000-EXIT.
+009300     PERFORM 9000-CLOSE-FILES THRU 9000-EXIT.
+009400     STOP RUN.
+009500*--------------------------------------------------------------*
+009600*
+009700* 1000-OPEN-FILES.  OPEN THE RUN-HISTORY LOG FOR INPUT AND THE
+009800*                   SUMMARY REPORT FOR OUTPUT.
+009900*
+010000*--------------------------------------------------------------*
+010100 1000-OPEN-FILES.
+010200     OPEN INPUT RUNLOG-FILE.
+010300     IF HR-LOG-FILE-STATUS NOT = '00'
+010400         DISPLAY 'HELLORPT: UNABLE TO OPEN RUNLOG, STATUS = '
+010500                 HR-LOG-FILE-STATUS
+010600         MOVE 16 TO RETURN-CODE
+010700         STOP RUN
+010800     END-IF.
+010900     OPEN OUTPUT REPORT-FILE.
+011000 1000-EXIT.
+011100     EXIT.
+011200*--------------------------------------------------------------*
+011300*
+011400* 2000-WRITE-HEADINGS.  WRITE THE REPORT TITLE AND COLUMN
+011500*                       HEADINGS.
+011600*
+011700*--------------------------------------------------------------*
+011800 2000-WRITE-HEADINGS.
+011900     MOVE 'HELLO JOB STREAM - RUN-HISTORY SUMMARY' TO
+012000         HR-REPORT-LINE.
+012100     WRITE HR-REPORT-LINE.
+012200     MOVE SPACES TO HR-REPORT-LINE.
+012300     WRITE HR-REPORT-LINE.
+012400     MOVE 'RUN DATE      RUNS  SUCCESS  FAILURE  AVG-SECS' TO
+012500         HR-REPORT-LINE.
+012600     WRITE HR-REPORT-LINE.
+012700     MOVE '------------  ----  -------  -------  --------' TO
+012800         HR-REPORT-LINE.
+012900     WRITE HR-REPORT-LINE.
+013000 2000-EXIT.
+013100     EXIT.
+013200*--------------------------------------------------------------*
+013300*
+013400* 3000-READ-RUNLOG.  READ THE NEXT RUN-HISTORY RECORD.
+013500*
+013600*--------------------------------------------------------------*
+013700 3000-READ-RUNLOG.
+013800     READ RUNLOG-FILE
+013900         AT END
+014000             SET HR-EOF TO TRUE
+014100     END-READ.
+014200 3000-EXIT.
+014300     EXIT.
+014400*--------------------------------------------------------------*
+014500*
+014600* 4000-PROCESS-RUNLOG.  ON A RUN-DATE BREAK, ROLL THE PRIOR
+014700*                       DAY'S ACCUMULATORS OUT TO A REPORT LINE;
+014800*                       IF THAT DATE ALSO CROSSED INTO A NEW
+014900*                       MONDAY-THROUGH-SUNDAY WEEK, ROLL THE
+015000*                       PRIOR WEEK'S ACCUMULATORS OUT TOO.  ADD
+015010*                       THE CURRENT RECORD INTO THE DAY, WEEK
+015020*                       AND GRAND-TOTAL ACCUMULATORS, THEN READ
+015030*                       THE NEXT RECORD.
+015100*
+015200*--------------------------------------------------------------*
+015300 4000-PROCESS-RUNLOG.
+015310     PERFORM 4050-COMPUTE-WEEK-BUCKET THRU 4050-EXIT.
+015400     IF HR-FIRST-RECORD
+015500         MOVE HL-LOG-RUN-DATE TO HR-PREV-RUN-DATE
+015510         MOVE HR-WK-BUCKET TO HR-PREV-WK-BUCKET
+015520         MOVE HR-WK-START-JDN TO HR-PREV-WK-START-JDN
+015600         MOVE 'N' TO HR-FIRST-RECORD-SW
+015700     END-IF.
+015800     IF HL-LOG-RUN-DATE NOT = HR-PREV-RUN-DATE
+015900         PERFORM 5000-WRITE-DAY-LINE THRU 5000-EXIT
+015910         IF HR-WK-BUCKET NOT = HR-PREV-WK-BUCKET
+015920             PERFORM 5500-WRITE-WEEK-LINE THRU 5500-EXIT
+015930             MOVE HR-WK-BUCKET TO HR-PREV-WK-BUCKET
+015940             MOVE HR-WK-START-JDN TO HR-PREV-WK-START-JDN
+015950         END-IF
+016000         MOVE HL-LOG-RUN-DATE TO HR-PREV-RUN-DATE
+016100     END-IF.
+016200     ADD 1 TO HR-DAY-RUNS.
+016210     ADD 1 TO HR-WEEK-RUNS.
+016300     ADD 1 TO HR-TOT-RUNS.
+016400     IF HL-LOG-RC = ZERO
+016500         ADD 1 TO HR-DAY-SUCCESS
+016510         ADD 1 TO HR-WEEK-SUCCESS
+016600         ADD 1 TO HR-TOT-SUCCESS
+016700     ELSE
+016800         ADD 1 TO HR-DAY-FAILURE
+016810         ADD 1 TO HR-WEEK-FAILURE
+016900         ADD 1 TO HR-TOT-FAILURE
+017000     END-IF.
+017100     ADD HL-LOG-LISP-ELAPSED-SECS TO HR-DAY-ELAPSED-SUM.
+017110     ADD HL-LOG-LISP-ELAPSED-SECS TO HR-WEEK-ELAPSED-SUM.
+017200     ADD HL-LOG-LISP-ELAPSED-SECS TO HR-TOT-ELAPSED-SUM.
+017300     PERFORM 3000-READ-RUNLOG THRU 3000-EXIT.
+017400 4000-EXIT.
+017500     EXIT.
+017600*--------------------------------------------------------------*
+017610*
+017620* 4050-COMPUTE-WEEK-BUCKET.  CONVERT THE CURRENT RECORD'S RUN
+017630*                            DATE TO A JULIAN DAY NUMBER, FIND
+017640*                            THE MONDAY THAT STARTS ITS WEEK,
+017650*                            AND REDUCE THAT TO A SINGLE
+017660*                            MONOTONIC "WEEK BUCKET" NUMBER SO
+017670*                            4000-PROCESS-RUNLOG CAN DETECT A
+017680*                            WEEK BREAK WITH A SIMPLE COMPARE.
+017690*
+017700*--------------------------------------------------------------*
+017710 4050-COMPUTE-WEEK-BUCKET.
+017720     MOVE HL-LOG-RUN-DATE TO HR-CUR-RUN-DATE.
+017730     COMPUTE HR-JDN-A = (14 - HR-CRD-MONTH) / 12.
+017740     COMPUTE HR-JDN-Y = HR-CRD-YEAR + 4800 - HR-JDN-A.
+017750     COMPUTE HR-JDN-M = HR-CRD-MONTH + (12 * HR-JDN-A) - 3.
+017760     COMPUTE HR-JDN-NUM =
+017770         HR-CRD-DAY + (((153 * HR-JDN-M) + 2) / 5)
+017780         + (365 * HR-JDN-Y) + (HR-JDN-Y / 4)
+017790         - (HR-JDN-Y / 100) + (HR-JDN-Y / 400) - 32045.
+017800     COMPUTE HR-JDN-DOW = HR-JDN-NUM - ((HR-JDN-NUM / 7) * 7).
+017810     COMPUTE HR-WK-START-JDN = HR-JDN-NUM - HR-JDN-DOW.
+017820     COMPUTE HR-WK-BUCKET = HR-WK-START-JDN / 7.
+017830 4050-EXIT.
+017840     EXIT.
+017850*--------------------------------------------------------------*
+017860*
+017870* 4060-JDN-TO-DATE.  THE INVERSE OF 4050'S CONVERSION - TURN A
+017880*                    JULIAN DAY NUMBER (HR-PREV-WK-START-JDN,
+017890*                    THE MONDAY OF THE WEEK JUST CLOSING) BACK
+017900*                    INTO A YYYYMMDD DATE SO 5500-WRITE-WEEK-
+017910*                    LINE HAS SOMETHING READABLE TO LABEL THE
+017920*                    WEEK WITH.
+017930*
+017940*--------------------------------------------------------------*
+017950 4060-JDN-TO-DATE.
+017960     COMPUTE HR-INV-A = HR-PREV-WK-START-JDN + 32044.
+017970     COMPUTE HR-INV-B = ((4 * HR-INV-A) + 3) / 146097.
+017980     COMPUTE HR-INV-C = HR-INV-A - ((146097 * HR-INV-B) / 4).
+017990     COMPUTE HR-INV-D = ((4 * HR-INV-C) + 3) / 1461.
+018000     COMPUTE HR-INV-E = HR-INV-C - ((1461 * HR-INV-D) / 4).
+018010     COMPUTE HR-INV-M = ((5 * HR-INV-E) + 2) / 153.
+018020     COMPUTE HR-WKS-DAY =
+018030         HR-INV-E - (((153 * HR-INV-M) + 2) / 5) + 1.
+018040     COMPUTE HR-WKS-MONTH =
+018050         HR-INV-M + 3 - (12 * (HR-INV-M / 10)).
+018060     COMPUTE HR-WKS-YEAR =
+018070         (100 * HR-INV-B) + HR-INV-D - 4800 + (HR-INV-M / 10).
+018080 4060-EXIT.
+018090     EXIT.
+018100*--------------------------------------------------------------*
+018110*
+018120* 5000-WRITE-DAY-LINE.  WRITE ONE DAILY SUMMARY LINE AND RESET
+018130*                       THE DAY ACCUMULATORS FOR THE NEXT BREAK.
+018140*
+018150*--------------------------------------------------------------*
+018160 5000-WRITE-DAY-LINE.
+018170     MOVE ZERO TO HR-DAY-AVG-ELAPSED.
+018180     IF HR-DAY-RUNS NOT = ZERO
+018190         COMPUTE HR-DAY-AVG-ELAPSED =
+018200             HR-DAY-ELAPSED-SUM / HR-DAY-RUNS
+018210     END-IF.
+018220     MOVE SPACES TO HR-DETAIL-LINE.
+018230     MOVE HR-PREV-RUN-DATE TO HR-DL-LABEL.
+018240     MOVE HR-DAY-RUNS TO HR-DL-RUNS.
+018250     MOVE HR-DAY-SUCCESS TO HR-DL-SUCCESS.
+018260     MOVE HR-DAY-FAILURE TO HR-DL-FAILURE.
+018270     MOVE HR-DAY-AVG-ELAPSED TO HR-DL-AVG-ELAPSED.
+018280     WRITE HR-REPORT-LINE FROM HR-DETAIL-LINE.
+018290     MOVE ZERO TO HR-DAY-RUNS HR-DAY-SUCCESS HR-DAY-FAILURE
+018300                   HR-DAY-ELAPSED-SUM.
+018310 5000-EXIT.
+018320     EXIT.
+018330*--------------------------------------------------------------*
+018340*
+018350* 5500-WRITE-WEEK-LINE.  WRITE THE HEADING AND ROLL-UP LINE FOR
+018360*                        THE MONDAY-THROUGH-SUNDAY WEEK THAT
+018370*                        JUST CLOSED (HR-PREV-WK-START-JDN IS
+018380*                        STILL THAT WEEK'S MONDAY AT THIS POINT)
+018390*                        AND RESET THE WEEK ACCUMULATORS FOR
+018400*                        THE NEXT BREAK.
+018410*
+018420*--------------------------------------------------------------*
+018430 5500-WRITE-WEEK-LINE.
+018440     PERFORM 4060-JDN-TO-DATE THRU 4060-EXIT.
+018450     MOVE ZERO TO HR-WEEK-AVG-ELAPSED.
+018460     IF HR-WEEK-RUNS NOT = ZERO
+018470         COMPUTE HR-WEEK-AVG-ELAPSED =
+018480             HR-WEEK-ELAPSED-SUM / HR-WEEK-RUNS
+018490     END-IF.
+018500     MOVE SPACES TO HR-REPORT-LINE.
+018510     WRITE HR-REPORT-LINE.
+018520     MOVE SPACES TO HR-WK-HEADING-LINE.
+018530     STRING 'WEEK OF ' DELIMITED BY SIZE
+018540             HR-WK-START-DATE DELIMITED BY SIZE
+018550         INTO HR-WK-HEADING-LINE
+018560     END-STRING.
+018570     WRITE HR-REPORT-LINE FROM HR-WK-HEADING-LINE.
+018580     MOVE SPACES TO HR-DETAIL-LINE.
+018590     MOVE 'WEEK TOTAL' TO HR-DL-LABEL.
+018600     MOVE HR-WEEK-RUNS TO HR-DL-RUNS.
+018610     MOVE HR-WEEK-SUCCESS TO HR-DL-SUCCESS.
+018620     MOVE HR-WEEK-FAILURE TO HR-DL-FAILURE.
+018630     MOVE HR-WEEK-AVG-ELAPSED TO HR-DL-AVG-ELAPSED.
+018640     WRITE HR-REPORT-LINE FROM HR-DETAIL-LINE.
+018650     MOVE ZERO TO HR-WEEK-RUNS HR-WEEK-SUCCESS HR-WEEK-FAILURE
+018660                   HR-WEEK-ELAPSED-SUM.
+018670 5500-EXIT.
+018680     EXIT.
+018690*--------------------------------------------------------------*
+018700*
+018710* 6000-WRITE-GRAND-TOTAL.  WRITE THE ALL-DATES TOTAL LINE
+018720*                          COVERING EVERY RUN ON THE FILE - THE
+018730*                          OVERALL FIGURE, NOT A SUBSTITUTE FOR
+018740*                          THE PER-WEEK LINES ABOVE IT.
+018750*
+018760*--------------------------------------------------------------*
+018770 6000-WRITE-GRAND-TOTAL.
+018780     MOVE SPACES TO HR-REPORT-LINE.
+018790     WRITE HR-REPORT-LINE.
+018800     MOVE ZERO TO HR-TOT-AVG-ELAPSED.
+018810     IF HR-TOT-RUNS NOT = ZERO
+018820         COMPUTE HR-TOT-AVG-ELAPSED =
+018830             HR-TOT-ELAPSED-SUM / HR-TOT-RUNS
+018840     END-IF.
+018850     MOVE SPACES TO HR-DETAIL-LINE.
+018860     MOVE 'ALL DATES' TO HR-DL-LABEL.
+018870     MOVE HR-TOT-RUNS TO HR-DL-RUNS.
+018880     MOVE HR-TOT-SUCCESS TO HR-DL-SUCCESS.
+018890     MOVE HR-TOT-FAILURE TO HR-DL-FAILURE.
+018900     MOVE HR-TOT-AVG-ELAPSED TO HR-DL-AVG-ELAPSED.
+018910     WRITE HR-REPORT-LINE FROM HR-DETAIL-LINE.
+018920 6000-EXIT.
+018930     EXIT.
+018940*--------------------------------------------------------------*
+018950*
+018960* 9000-CLOSE-FILES.  CLOSE THE RUN-HISTORY LOG AND THE SUMMARY
+018970*                    REPORT.
+018980*
+018990*--------------------------------------------------------------*
+019000 9000-CLOSE-FILES.
+019010     CLOSE RUNLOG-FILE.
+019020     CLOSE REPORT-FILE.
+019030 9000-EXIT.
+019040     EXIT.
